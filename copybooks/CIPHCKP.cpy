@@ -0,0 +1,5 @@
+    01  CHECKPOINT-RECORD.
+        05  CKP-PHRASE             PIC X(50).
+        05  CKP-MAX-SHIFT-LEFT     PIC 9(02).
+        05  CKP-REPORT-LINE-COUNT  PIC 99.
+        05  CKP-REPORT-PAGE-COUNT  PIC 99.
