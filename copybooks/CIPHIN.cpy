@@ -0,0 +1,3 @@
+    01  BATCH-IN-RECORD.
+        05  BI-PHRASE           PIC X(80).
+        05  BI-SHIFT            PIC 9(02).
