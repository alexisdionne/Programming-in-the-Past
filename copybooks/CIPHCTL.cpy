@@ -0,0 +1,5 @@
+    01  CONTROL-RECORD.
+        05  CTL-MODE               PIC X(01).
+        05  CTL-SHIFT              PIC 9(02).
+        05  CTL-MAX-SHIFT          PIC 9(02).
+        05  CTL-PHRASE             PIC X(80).
