@@ -0,0 +1,7 @@
+    01  AUDIT-RECORD.
+        05  AUD-DATE              PIC 9(08).
+        05  AUD-TIME              PIC 9(08).
+        05  AUD-OPERATOR-ID       PIC X(08).
+        05  AUD-ACTION            PIC X(12).
+        05  AUD-SHIFT             PIC 9(02).
+        05  AUD-PHRASE-DIGEST     PIC X(10).
