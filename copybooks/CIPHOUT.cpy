@@ -0,0 +1,5 @@
+    01  BATCH-OUT-RECORD.
+        05  BO-PHRASE           PIC X(50).
+        05  BO-SHIFT            PIC 9(02).
+        05  BO-ENCRYPTED        PIC X(50).
+        05  BO-DECRYPTED        PIC X(50).
