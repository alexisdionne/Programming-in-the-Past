@@ -2,73 +2,601 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. CaesarCipher.
 AUTHOR. Alexis Dionne.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BATCH-IN-FILE ASSIGN TO "BATCHIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS batch-in-status.
+    SELECT BATCH-OUT-FILE ASSIGN TO "BATCHOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS batch-out-status.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-file-status.
+    SELECT REPORT-FILE ASSIGN TO "SOLVERPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS report-file-status.
+    SELECT RESTART-FILE ASSIGN TO "RESTART"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS restart-file-status.
+    SELECT CONTROL-FILE ASSIGN TO "SYSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ctl-file-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  BATCH-IN-FILE.
+    COPY CIPHIN.
+
+FD  BATCH-OUT-FILE.
+    COPY CIPHOUT.
+
+FD  CONTROL-FILE.
+    COPY CIPHCTL.
+
+FD  AUDIT-FILE.
+    COPY CIPHAUD.
+
+FD  REPORT-FILE.
+01  REPORT-LINE                PIC X(80).
+
+FD  RESTART-FILE.
+    COPY CIPHCKP.
+
 WORKING-STORAGE SECTION.
-01 phrase             PIC A(50) value "The quick brown fox jumps over the lazy dog".
+01 phrase             PIC X(50) value "The quick brown fox jumps over the lazy dog".
+01 content-len        PIC 99 value 50.
 01 shift              PIC 99.
 01 shifted            PIC 99 value 0.
 01 max-shift          PIC 99.
-01 substring          PIC 99 value 27.
+01 substring          PIC 99 value 41.
 01 lowercase-letters  PIC A(26) value "abcdefghijklmnopqrstuvwxyz".
 01 uppercase-letters  PIC A(26) value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-01 cipher-key         PIC A(26) value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+01 alphabet-len       PIC 99 value 40.
+01 plain-alphabet     PIC X(40) value "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789 ,.-".
+01 cipher-key         PIC X(40) value "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789 ,.-".
 01 cnt                PIC 99 value 1.
-  
-PROCEDURE DIVISION.
-  INSPECT phrase CONVERTING lowercase-letters TO uppercase-letters.
-  PERFORM First-Run.
-  PERFORM Solve-Run.
+
+01 batch-in-status    PIC X(02) value "00".
+01 batch-out-status   PIC X(02) value "00".
+01 batch-mode-sw      PIC X(01) value "N".
+    88 batch-mode-active       value "Y".
+01 batch-in-eof-sw    PIC X(01) value "N".
+    88 batch-in-at-eof         value "Y".
+
+01 shift-valid-sw     PIC X(01) value "N".
+    88 shift-is-valid         value "Y".
+01 max-shift-valid-sw PIC X(01) value "N".
+    88 max-shift-is-valid     value "Y".
+
+01 audit-file-status  PIC X(02) value "00".
+01 operator-id         PIC X(08) value "UNKNOWN".
+01 audit-action        PIC X(12) value spaces.
+
+01 report-file-status  PIC X(02) value "00".
+01 report-line-count   PIC 99 value 0.
+01 report-page-count   PIC 99 value 0.
+01 lines-per-page      PIC 99 value 55.
+01 report-date         PIC 9(08).
+
+01 phrase-too-long-sw  PIC X(01) value "N".
+    88 phrase-was-truncated   value "Y".
+
+01 restart-file-status PIC X(02) value "00".
+01 checkpoint-found-sw PIC X(01) value "N".
+    88 checkpoint-was-found   value "Y".
+
+01 ctl-file-status     PIC X(02) value "00".
+01 unattended-sw       PIC X(01) value "N".
+    88 running-unattended     value "Y".
+01 parm-shift          PIC 9(02) value 0.
+01 parm-max-shift      PIC 9(02) value 0.
+01 parm-shift-sw       PIC X(01) value "N".
+    88 parm-has-shift          value "Y".
+01 parm-max-shift-sw   PIC X(01) value "N".
+    88 parm-has-max-shift      value "Y".
+
+01 operator-mode       PIC X(01) value "3".
+    88 mode-is-encrypt-only   value "1".
+    88 mode-is-decrypt-only   value "2".
+    88 mode-is-full-solve     value "3".
+01 mode-choice         PIC X(01) value space.
+01 mode-valid-sw       PIC X(01) value "N".
+    88 mode-is-valid          value "Y".
+01 parm-mode-sw        PIC X(01) value "N".
+    88 parm-has-mode          value "Y".
+01 raw-phrase-input    PIC X(80) value spaces.
+
+LINKAGE SECTION.
+01 LK-PARM-AREA.
+    05 LK-PARM-LENGTH      PIC S9(4) COMP.
+    05 LK-PARM-DATA        PIC X(76).
+
+PROCEDURE DIVISION USING LK-PARM-AREA.
+  PERFORM Get-Operator-Id.
+  PERFORM Get-Override-Parms.
+  PERFORM Open-Audit-File.
+  PERFORM Open-Batch-Files.
+  IF batch-mode-active
+    PERFORM Batch-Run
+  ELSE
+    PERFORM Determine-Run-Mode
+    EVALUATE operator-mode
+      WHEN "1"
+        PERFORM Encrypt-Only-Run
+      WHEN "2"
+        PERFORM Decrypt-Only-Run
+      WHEN OTHER
+        INSPECT phrase CONVERTING lowercase-letters TO uppercase-letters
+        PERFORM Compute-Content-Length
+        PERFORM First-Run
+        PERFORM Check-Phrase-Length
+        PERFORM Solve-Run
+    END-EVALUATE
+  END-IF.
+  PERFORM Close-Audit-File.
   STOP RUN.
-  
+
+Get-Operator-Id.
+  ACCEPT operator-id FROM ENVIRONMENT "USER".
+  IF operator-id = SPACES
+    MOVE "UNKNOWN" TO operator-id
+  END-IF.
+  .
+
+Get-Override-Parms.
+  IF LK-PARM-LENGTH NOT LESS THAN 1
+    MOVE LK-PARM-DATA(1:1) TO operator-mode
+    MOVE "Y" TO parm-mode-sw
+    MOVE "Y" TO unattended-sw
+  END-IF.
+  IF LK-PARM-LENGTH NOT LESS THAN 3
+    MOVE LK-PARM-DATA(2:2) TO parm-shift
+    MOVE "Y" TO parm-shift-sw
+    MOVE "Y" TO unattended-sw
+  END-IF.
+  IF LK-PARM-LENGTH NOT LESS THAN 5
+    MOVE LK-PARM-DATA(4:2) TO parm-max-shift
+    MOVE "Y" TO parm-max-shift-sw
+  END-IF.
+  OPEN INPUT CONTROL-FILE.
+  IF ctl-file-status = "00"
+    READ CONTROL-FILE
+      AT END CONTINUE
+      NOT AT END
+        IF CONTROL-RECORD NOT = SPACES
+          MOVE "Y" TO unattended-sw
+        END-IF
+        IF NOT parm-has-mode AND CTL-MODE NOT = SPACE
+          MOVE CTL-MODE TO operator-mode
+          MOVE "Y" TO parm-mode-sw
+        END-IF
+        IF NOT parm-has-shift
+          MOVE CTL-SHIFT TO parm-shift
+          MOVE "Y" TO parm-shift-sw
+        END-IF
+        IF NOT parm-has-max-shift
+          MOVE CTL-MAX-SHIFT TO parm-max-shift
+          MOVE "Y" TO parm-max-shift-sw
+        END-IF
+        IF CTL-PHRASE NOT = SPACES
+          MOVE CTL-PHRASE TO raw-phrase-input
+        END-IF
+    END-READ
+    CLOSE CONTROL-FILE
+  END-IF.
+  .
+
+Determine-Run-Mode.
+  IF parm-has-mode
+    IF operator-mode NOT = "1" AND operator-mode NOT = "2" AND operator-mode NOT = "3"
+      DISPLAY "WARNING: invalid mode code supplied via PARM/SYSIN, defaulting to Full-Solve"
+      MOVE "3" TO operator-mode
+    END-IF
+  ELSE
+    IF running-unattended
+      DISPLAY "WARNING: no mode supplied via PARM/SYSIN while running unattended, defaulting to Full-Solve"
+      MOVE "3" TO operator-mode
+    ELSE
+      DISPLAY " "
+      DISPLAY "Select a mode: (1) Encrypt only  (2) Decrypt only  (3) Full solve"
+      DISPLAY "Enter your choice: "
+      ACCEPT mode-choice
+      MOVE mode-choice TO operator-mode
+      MOVE "N" TO mode-valid-sw
+      PERFORM Check-Mode-Choice UNTIL mode-is-valid
+    END-IF
+  END-IF.
+  .
+
+Check-Mode-Choice.
+  IF operator-mode = "1" OR operator-mode = "2" OR operator-mode = "3"
+    MOVE "Y" TO mode-valid-sw
+  ELSE
+    DISPLAY "Choice must be 1, 2, or 3.  Please re-enter: "
+    ACCEPT mode-choice
+    MOVE mode-choice TO operator-mode
+  END-IF.
+  .
+
+Encrypt-Only-Run.
+  IF raw-phrase-input = SPACES
+    IF running-unattended
+      DISPLAY "ERROR: no phrase supplied via PARM/SYSIN for encrypt-only mode while running unattended"
+    ELSE
+      DISPLAY "Enter the phrase to encrypt: "
+      ACCEPT raw-phrase-input
+    END-IF
+  END-IF.
+  IF raw-phrase-input NOT = SPACES
+    MOVE raw-phrase-input(1:50) TO phrase
+    INSPECT phrase CONVERTING lowercase-letters TO uppercase-letters
+    PERFORM Compute-Content-Length
+    IF parm-has-shift
+      MOVE parm-shift TO shift
+    ELSE
+      IF running-unattended
+        DISPLAY "WARNING: no shift supplied via PARM/SYSIN while running unattended, defaulting to 01"
+        MOVE 1 TO shift
+      ELSE
+        DISPLAY "Please enter your shift amount: "
+        ACCEPT shift
+      END-IF
+    END-IF
+    MOVE "N" TO shift-valid-sw
+    PERFORM Check-Shift UNTIL shift-is-valid
+    PERFORM Check-Raw-Phrase-Length
+    MOVE 1 TO cnt
+    MOVE 41 TO substring
+    PERFORM make-key UNTIL cnt=41
+    PERFORM encrypt
+    DISPLAY "Encrypted: "phrase
+    MOVE "ENCRYPT-ONLY" TO audit-action
+    PERFORM Write-Audit-Record
+  END-IF.
+  .
+
+Decrypt-Only-Run.
+  IF raw-phrase-input = SPACES
+    IF running-unattended
+      DISPLAY "ERROR: no phrase supplied via PARM/SYSIN for decrypt-only mode while running unattended"
+    ELSE
+      DISPLAY "Enter the already-enciphered phrase to decrypt: "
+      ACCEPT raw-phrase-input
+    END-IF
+  END-IF.
+  IF raw-phrase-input NOT = SPACES
+    MOVE raw-phrase-input(1:50) TO phrase
+    INSPECT phrase CONVERTING lowercase-letters TO uppercase-letters
+    PERFORM Compute-Content-Length
+    IF parm-has-shift
+      MOVE parm-shift TO shift
+    ELSE
+      IF running-unattended
+        DISPLAY "WARNING: no shift supplied via PARM/SYSIN while running unattended, defaulting to 01"
+        MOVE 1 TO shift
+      ELSE
+        DISPLAY "Please enter the shift it was encrypted with: "
+        ACCEPT shift
+      END-IF
+    END-IF
+    MOVE "N" TO shift-valid-sw
+    PERFORM Check-Shift UNTIL shift-is-valid
+    PERFORM Check-Raw-Phrase-Length
+    MOVE 1 TO cnt
+    MOVE 41 TO substring
+    PERFORM make-key UNTIL cnt=41
+    PERFORM decrypt
+    DISPLAY "Decrypted: "phrase
+    MOVE "DECRYPT-ONLY" TO audit-action
+    PERFORM Write-Audit-Record
+  END-IF.
+  .
+
+Open-Audit-File.
+  OPEN EXTEND AUDIT-FILE.
+  IF audit-file-status NOT = "00"
+    OPEN OUTPUT AUDIT-FILE
+  END-IF.
+  .
+
+Close-Audit-File.
+  CLOSE AUDIT-FILE.
+  .
+
+Write-Audit-Record.
+  ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+  ACCEPT AUD-TIME FROM TIME.
+  MOVE operator-id TO AUD-OPERATOR-ID.
+  MOVE audit-action TO AUD-ACTION.
+  MOVE shift TO AUD-SHIFT.
+  MOVE phrase(1:10) TO AUD-PHRASE-DIGEST.
+  WRITE AUDIT-RECORD.
+  .
+
+Check-Phrase-Length.
+  MOVE "N" TO phrase-too-long-sw.
+  IF phrase(50:1) NOT = SPACE
+    MOVE "Y" TO phrase-too-long-sw
+    DISPLAY "WARNING: phrase filled all 50 characters and may have been truncated: "phrase
+    MOVE "TRUNC-WARN" TO audit-action
+    PERFORM Write-Audit-Record
+  END-IF.
+  .
+
+Check-Raw-Phrase-Length.
+  IF raw-phrase-input(51:30) NOT = SPACES
+    MOVE "Y" TO phrase-too-long-sw
+    DISPLAY "WARNING: phrase entered was longer than 50 characters and has been truncated: "raw-phrase-input(1:50)
+    MOVE "TRUNC-WARN" TO audit-action
+    PERFORM Write-Audit-Record
+  END-IF.
+  .
+
+Compute-Content-Length.
+  MOVE 50 TO content-len.
+  PERFORM Trim-Content-Length UNTIL content-len = 1 OR phrase(content-len:1) NOT = SPACE.
+  .
+
+Trim-Content-Length.
+  SUBTRACT 1 FROM content-len.
+  .
+
+Open-Batch-Files.
+  OPEN INPUT BATCH-IN-FILE.
+  IF batch-in-status = "00"
+    MOVE "Y" TO batch-mode-sw
+    MOVE "Y" TO unattended-sw
+    OPEN OUTPUT BATCH-OUT-FILE
+  END-IF.
+  .
+
+Batch-Run.
+  PERFORM Read-Batch-Record.
+  PERFORM Process-Batch-Record UNTIL batch-in-at-eof.
+  CLOSE BATCH-IN-FILE BATCH-OUT-FILE.
+  .
+
+Read-Batch-Record.
+  READ BATCH-IN-FILE
+    AT END MOVE "Y" TO batch-in-eof-sw
+  END-READ.
+  .
+
+Process-Batch-Record.
+  MOVE BI-PHRASE TO raw-phrase-input.
+  MOVE BI-SHIFT TO shift.
+  MOVE raw-phrase-input(1:50) TO phrase.
+  INSPECT phrase CONVERTING lowercase-letters TO uppercase-letters.
+  PERFORM Check-Raw-Phrase-Length.
+  PERFORM Compute-Content-Length.
+  MOVE "N" TO shift-valid-sw.
+  PERFORM Check-Shift UNTIL shift-is-valid.
+  MOVE 1 TO cnt.
+  MOVE 41 TO substring.
+  PERFORM make-key UNTIL cnt=41.
+  MOVE BI-PHRASE(1:50) TO BO-PHRASE.
+  MOVE shift TO BO-SHIFT.
+  PERFORM encrypt.
+  MOVE phrase TO BO-ENCRYPTED.
+  PERFORM decrypt.
+  MOVE phrase TO BO-DECRYPTED.
+  WRITE BATCH-OUT-RECORD.
+  MOVE "BATCH" TO audit-action.
+  PERFORM Write-Audit-Record.
+  PERFORM Read-Batch-Record.
+  .
+
 First-Run.
-  DISPLAY "Please enter your first shift amount: ".
-  ACCEPT shift.
+  IF parm-has-shift
+    MOVE parm-shift TO shift
+  ELSE
+    IF running-unattended
+      DISPLAY "WARNING: no shift supplied via PARM/SYSIN while running unattended, defaulting to 01"
+      MOVE 1 TO shift
+    ELSE
+      DISPLAY "Please enter your first shift amount: "
+      ACCEPT shift
+    END-IF
+  END-IF.
+  MOVE "N" TO shift-valid-sw.
+  PERFORM Check-Shift UNTIL shift-is-valid.
   DISPLAY " ".
-  PERFORM make-key UNTIL cnt=27.
+  PERFORM make-key UNTIL cnt=41.
   PERFORM encrypt.
   DISPLAY "Encrypted: "phrase.
   PERFORM decrypt.
   DISPLAY "Decrypted: "phrase.
   DISPLAY " ".
+  MOVE "FIRST-RUN" TO audit-action.
+  PERFORM Write-Audit-Record.
   .
-  
+
 Solve-Run.
-  DISPLAY "Enter the number of shifts you'd like solved: ".
-  ACCEPT max-shift.
+  PERFORM Load-Checkpoint.
+  IF checkpoint-was-found
+    DISPLAY "Resuming Solve-Run from checkpoint at shift "max-shift
+  ELSE
+    IF parm-has-max-shift
+      MOVE parm-max-shift TO max-shift
+    ELSE
+      IF running-unattended
+        DISPLAY "WARNING: no shift count supplied via PARM/SYSIN while running unattended, defaulting to 01"
+        MOVE 1 TO max-shift
+      ELSE
+        DISPLAY "Enter the number of shifts you'd like solved: "
+        ACCEPT max-shift
+      END-IF
+    END-IF
+    MOVE "N" TO max-shift-valid-sw
+    PERFORM Check-Max-Shift UNTIL max-shift-is-valid
+  END-IF.
   DISPLAY " ".
+  PERFORM Open-Report-File.
+  IF checkpoint-was-found
+    PERFORM Write-Report-Resume-Note
+  ELSE
+    PERFORM Write-Report-Header
+  END-IF.
   PERFORM solve UNTIL max-shift=0.
+  PERFORM Close-Report-File.
+  .
+
+Load-Checkpoint.
+  MOVE "N" TO checkpoint-found-sw.
+  OPEN INPUT RESTART-FILE.
+  IF restart-file-status = "00"
+    READ RESTART-FILE
+      AT END CONTINUE
+      NOT AT END
+        IF CKP-PHRASE = phrase AND CKP-MAX-SHIFT-LEFT > 0
+          MOVE CKP-MAX-SHIFT-LEFT TO max-shift
+          MOVE CKP-REPORT-LINE-COUNT TO report-line-count
+          MOVE CKP-REPORT-PAGE-COUNT TO report-page-count
+          MOVE "Y" TO checkpoint-found-sw
+        END-IF
+    END-READ
+    CLOSE RESTART-FILE
+  END-IF.
+  .
+
+Save-Checkpoint.
+  OPEN OUTPUT RESTART-FILE.
+  MOVE phrase TO CKP-PHRASE.
+  MOVE max-shift TO CKP-MAX-SHIFT-LEFT.
+  MOVE report-line-count TO CKP-REPORT-LINE-COUNT.
+  MOVE report-page-count TO CKP-REPORT-PAGE-COUNT.
+  WRITE CHECKPOINT-RECORD.
+  CLOSE RESTART-FILE.
+  .
+
+Open-Report-File.
+  IF checkpoint-was-found
+    OPEN EXTEND REPORT-FILE
+    IF report-file-status NOT = "00"
+      OPEN OUTPUT REPORT-FILE
+    END-IF
+  ELSE
+    OPEN OUTPUT REPORT-FILE
+    MOVE 0 TO report-page-count
+  END-IF.
+  .
+
+Write-Report-Resume-Note.
+  MOVE SPACES TO REPORT-LINE.
+  STRING "RESUMED FROM CHECKPOINT AT SHIFT " DELIMITED BY SIZE
+      max-shift DELIMITED BY SIZE
+      INTO REPORT-LINE.
+  WRITE REPORT-LINE.
+  ADD 1 TO report-line-count.
+  .
+
+Write-Report-Header.
+  ACCEPT report-date FROM DATE YYYYMMDD.
+  ADD 1 TO report-page-count.
+  MOVE SPACES TO REPORT-LINE.
+  STRING "CAESARCIPHER SOLVE REPORT  PAGE " DELIMITED BY SIZE
+      report-page-count DELIMITED BY SIZE
+      INTO REPORT-LINE.
+  WRITE REPORT-LINE.
+  MOVE SPACES TO REPORT-LINE.
+  STRING "RUN DATE: " DELIMITED BY SIZE
+      report-date DELIMITED BY SIZE
+      INTO REPORT-LINE.
+  WRITE REPORT-LINE.
+  MOVE SPACES TO REPORT-LINE.
+  STRING "PHRASE BEING SOLVED: " DELIMITED BY SIZE
+      phrase DELIMITED BY SIZE
+      INTO REPORT-LINE.
+  WRITE REPORT-LINE.
+  MOVE SPACES TO REPORT-LINE.
+  WRITE REPORT-LINE.
+  MOVE 4 TO report-line-count.
+  .
+
+Write-Report-Line.
+  IF report-line-count NOT LESS THAN lines-per-page
+    PERFORM Write-Report-Header
+  END-IF.
+  MOVE SPACES TO REPORT-LINE.
+  STRING "CaesarCipher " DELIMITED BY SIZE
+      shift DELIMITED BY SIZE
+      ": " DELIMITED BY SIZE
+      phrase DELIMITED BY SIZE
+      INTO REPORT-LINE.
+  WRITE REPORT-LINE.
+  ADD 1 TO report-line-count.
+  .
+
+Close-Report-File.
+  CLOSE REPORT-FILE.
+  .
+
+Check-Shift.
+  IF shift NOT LESS THAN 1 AND shift NOT GREATER THAN 25
+    MOVE "Y" TO shift-valid-sw
+  ELSE
+    IF running-unattended
+      DISPLAY "WARNING: invalid shift amount supplied via PARM/SYSIN, defaulting to 01"
+      MOVE 1 TO shift
+      MOVE "Y" TO shift-valid-sw
+    ELSE
+      DISPLAY "Shift amount must be between 01 and 25.  Please re-enter: "
+      ACCEPT shift
+    END-IF
+  END-IF.
+  .
+
+Check-Max-Shift.
+  IF max-shift NOT LESS THAN 1 AND max-shift NOT GREATER THAN 25
+    MOVE "Y" TO max-shift-valid-sw
+  ELSE
+    IF running-unattended
+      DISPLAY "WARNING: invalid shift count supplied via PARM/SYSIN, defaulting to 01"
+      MOVE 1 TO max-shift
+      MOVE "Y" TO max-shift-valid-sw
+    ELSE
+      DISPLAY "Number of shifts must be between 01 and 25.  Please re-enter: "
+      ACCEPT max-shift
+    END-IF
+  END-IF.
   .
 
 make-key.
   COMPUTE shifted = cnt + shift.
-  IF shifted IS GREATER THAN 26 THEN
-    COMPUTE shifted = (cnt + shift) - 26
-    INSPECT cipher-key(cnt:substring) REPLACING ALL cipher-key(cnt:1) BY uppercase-letters(shifted:1)
+  IF shifted IS GREATER THAN alphabet-len THEN
+    COMPUTE shifted = (cnt + shift) - alphabet-len
+    INSPECT cipher-key(cnt:substring) REPLACING ALL cipher-key(cnt:1) BY plain-alphabet(shifted:1)
   ELSE
-    INSPECT cipher-key(cnt:substring) REPLACING ALL cipher-key(cnt:1) BY uppercase-letters(shifted:1)
+    INSPECT cipher-key(cnt:substring) REPLACING ALL cipher-key(cnt:1) BY plain-alphabet(shifted:1)
   END-IF.
   ADD 1 to cnt.
   SUBTRACT 1 FROM substring.
   .
-  
+
 encrypt.
-  INSPECT phrase CONVERTING uppercase-letters TO cipher-key.
+  INSPECT phrase(1:content-len) CONVERTING plain-alphabet TO cipher-key.
   .
 
 decrypt.
-  INSPECT phrase CONVERTING cipher-key TO uppercase-letters.
-  MOVE uppercase-letters TO cipher-key.
+  INSPECT phrase(1:content-len) CONVERTING cipher-key TO plain-alphabet.
+  MOVE plain-alphabet TO cipher-key.
   .
 
 solve.
   MOVE 1 to cnt.
-  MOVE 27 to substring.
+  MOVE 41 to substring.
   MOVE max-shift to shift.
-  PERFORM make-key UNTIL cnt=27
+  PERFORM make-key UNTIL cnt=41
   PERFORM encrypt.
   DISPLAY "CaesarCipher "shift": "phrase.
+  PERFORM Write-Report-Line.
   PERFORM decrypt.
+  MOVE "SOLVE" TO audit-action.
+  PERFORM Write-Audit-Record.
   SUBTRACT 1 FROM max-shift.
+  PERFORM Save-Checkpoint.
   .
 
 END PROGRAM CaesarCipher.
